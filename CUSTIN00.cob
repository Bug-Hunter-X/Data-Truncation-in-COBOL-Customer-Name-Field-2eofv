@@ -0,0 +1,613 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTIN00.
+      *
+      *    Customer name intake.  Reads a batch of names from the
+      *    CUSTNAME-IN conversion file, one per record, and applies
+      *    the same length-check and blank-check logic to each one
+      *    that used to run once per ACCEPT from the console.  Every
+      *    truncation or rejection is written to a dated audit log,
+      *    names over 50 characters keep their overflow on line 2
+      *    instead of losing it, each name is checked against the
+      *    existing customer master for possible duplicates, and each
+      *    accepted name is written out as a CUSTOMER-RECORD for later
+      *    onboarding steps to fill in and use.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTNAME-IN ASSIGN TO "CUSTNAME.IN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CUSTNAME-IN-STATUS.
+
+           SELECT AUDIT-LOG ASSIGN TO DYNAMIC WS-AUDIT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-LOG-STATUS.
+
+           SELECT CUSTMAST-IN ASSIGN TO "CUSTMAST.IN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CUSTMAST-IN-STATUS.
+
+           SELECT CUSTOUT ASSIGN TO "CUSTOUT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CUSTOUT-STATUS.
+
+           SELECT RESTART-FILE ASSIGN TO "CUSTIN00.RST"
+               ORGANIZATION IS RELATIVE
+               ACCESS MODE IS DYNAMIC
+               RELATIVE KEY IS WS-RESTART-KEY
+               FILE STATUS IS WS-RESTART-STATUS.
+
+           SELECT EXCEPT-RPT ASSIGN TO DYNAMIC WS-REPORT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCEPT-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTNAME-IN
+           RECORDING MODE IS F.
+       01  CUSTNAME-IN-REC             PIC X(100).
+
+       FD  AUDIT-LOG
+           RECORDING MODE IS F.
+       01  AUDIT-LOG-REC               PIC X(180).
+
+       FD  CUSTMAST-IN
+           RECORDING MODE IS F.
+       01  CUSTMAST-IN-REC             PIC X(50).
+
+       FD  CUSTOUT
+           RECORDING MODE IS F.
+       COPY CUSTREC.
+
+      *    Checkpoint/restart control record.  One fixed record keyed
+      *    by job name; updated after every record processed so a
+      *    rerun after an abend resumes exactly where the prior run
+      *    stopped instead of reprocessing (and re-auditing, and
+      *    re-assigning CUST-IDs for) a whole interval's worth of
+      *    already-committed records.
+       FD  RESTART-FILE
+           RECORDING MODE IS F.
+       01  RESTART-RECORD.
+           05  RST-JOB-NAME            PIC X(8).
+           05  RST-RECORD-COUNT        PIC 9(9).
+           05  RST-LAST-CUST-ID        PIC 9(9).
+           05  RST-CHECKPOINT-TS       PIC 9(8).
+
+       FD  EXCEPT-RPT
+           RECORDING MODE IS F.
+       01  EXCEPT-RPT-REC              PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       COPY AUDITREC.
+
+       01  WS-CUSTNAME-IN-STATUS       PIC XX.
+           88  WS-CUSTNAME-IN-OK           VALUE "00".
+           88  WS-CUSTNAME-IN-EOF          VALUE "10".
+
+       01  WS-AUDIT-LOG-STATUS         PIC XX.
+           88  WS-AUDIT-LOG-OK             VALUE "00".
+           88  WS-AUDIT-LOG-EOF            VALUE "10".
+
+       01  WS-CUSTMAST-IN-STATUS       PIC XX.
+           88  WS-CUSTMAST-IN-OK           VALUE "00".
+           88  WS-CUSTMAST-IN-EOF          VALUE "10".
+
+       01  WS-CUSTOUT-STATUS           PIC XX.
+           88  WS-CUSTOUT-OK               VALUE "00".
+
+       01  WS-RESTART-STATUS           PIC XX.
+           88  WS-RESTART-OK               VALUE "00".
+           88  WS-RESTART-NOT-FOUND        VALUE "23", "35".
+
+       01  WS-EXCEPT-RPT-STATUS        PIC XX.
+           88  WS-EXCEPT-RPT-OK            VALUE "00".
+
+       01  WS-RECORDS-READ             PIC 9(9) VALUE 0.
+       01  WS-SKIP-COUNT                PIC 9(9) VALUE 0.
+       01  WS-RESTART-KEY               PIC 9(9) VALUE 1.
+
+      *    In-memory copy of the existing customer master names, used
+      *    to flag possible duplicates before a new name is accepted.
+       01  WS-MASTER-TABLE-COUNT       PIC 9(5) VALUE 0.
+       01  WS-MASTER-TABLE.
+           05  WS-MASTER-NAME OCCURS 5000 TIMES
+                   INDEXED BY WS-MASTER-IDX
+                   PIC X(50).
+
+       01  WS-DUP-EXACT-FOUND          PIC X VALUE "N".
+           88  WS-DUP-EXACT                VALUE "Y".
+       01  WS-DUP-NEAR-FOUND           PIC X VALUE "N".
+           88  WS-DUP-NEAR                 VALUE "Y".
+
+       01  WS-EOF-SWITCH               PIC X VALUE "N".
+           88  WS-END-OF-FILE              VALUE "Y".
+
+       01  WS-RAW-CUSTOMER-NAME        PIC X(100).
+
+       01  WS-RETURN-CODE              PIC 9(2).
+           88  WS-RC-OK                    VALUE 0.
+           88  WS-RC-TRUNCATED             VALUE 4.
+           88  WS-RC-REJECTED              VALUE 8.
+           88  WS-RC-INVALID-CHAR          VALUE 12.
+
+       01  WS-NEXT-CUST-ID             PIC 9(9) VALUE 0.
+
+       01  WS-AUDIT-FILENAME           PIC X(20).
+       01  WS-REPORT-FILENAME          PIC X(24).
+       01  WS-REPORT-SEQ                PIC 99 VALUE 0.
+
+       01  WS-CURRENT-DATE-TIME.
+           05  WS-CDT-DATE             PIC 9(8).
+           05  WS-CDT-TIME             PIC 9(8).
+           05  FILLER                  PIC X(5).
+
+      *    Exception counts for the daily Name Exceptions Report,
+      *    tallied as each audit event is written during the run.
+       01  WS-COUNT-TRNC               PIC 9(7) VALUE 0.
+       01  WS-COUNT-BLNK               PIC 9(7) VALUE 0.
+       01  WS-COUNT-CHAR               PIC 9(7) VALUE 0.
+       01  WS-COUNT-DUPX               PIC 9(7) VALUE 0.
+       01  WS-COUNT-DUPN               PIC 9(7) VALUE 0.
+       01  WS-COUNT-TOTAL              PIC 9(7) VALUE 0.
+
+       01  WS-RPT-LINE                 PIC X(132).
+       01  WS-RPT-COUNT-DISPLAY        PIC ZZZ,ZZ9.
+
+      *    Detail lines for the Name Exceptions Report, captured as
+      *    each audit event is written during this run.  AUDIT-LOG is
+      *    opened EXTEND across runs on the same day (so a second
+      *    batch load doesn't lose the first load's audit trail), so
+      *    reopening it INPUT here to list "the day's exceptions"
+      *    would print earlier runs' and CUSTFIX0's CORR entries too
+      *    -- mismatching the WS-COUNT-* totals above, which only
+      *    count this run's events.  Keeping the detail lines in
+      *    memory as they're written keeps the header and the detail
+      *    list scoped to the same run.
+       01  WS-RUN-AUDIT-COUNT          PIC 9(5) VALUE 0.
+       01  WS-RUN-AUDIT-TABLE.
+           05  WS-RUN-AUDIT-ENTRY OCCURS 5000 TIMES
+                   INDEXED BY WS-RUN-AUDIT-IDX.
+               10  WS-RUN-AUDIT-CUST-ID    PIC X(10).
+               10  WS-RUN-AUDIT-RULE-CODE  PIC X(4).
+               10  WS-RUN-AUDIT-DESC       PIC X(50).
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 0100-INITIALIZE
+           PERFORM 0200-LOAD-MASTER-TABLE
+           PERFORM 0300-OPEN-RESTART-FILE
+           OPEN INPUT CUSTNAME-IN
+           IF NOT WS-CUSTNAME-IN-OK
+               DISPLAY "Unable to open CUSTNAME.IN - status "
+                       WS-CUSTNAME-IN-STATUS
+               STOP RUN
+           END-IF
+
+      *    Whether today's audit log already exists decides OUTPUT vs
+      *    EXTEND, independent of WS-SKIP-COUNT -- WS-SKIP-COUNT is
+      *    reset to zero at the end of every clean run (see
+      *    0500-CLEAR-RESTART-CHECKPOINT), so it only tells us whether
+      *    *this* run is resuming mid-checkpoint, not whether the
+      *    day's audit file has anything in it already.
+           OPEN INPUT AUDIT-LOG
+           IF WS-AUDIT-LOG-OK
+               CLOSE AUDIT-LOG
+               OPEN EXTEND AUDIT-LOG
+           ELSE
+               OPEN OUTPUT AUDIT-LOG
+           END-IF
+           IF NOT WS-AUDIT-LOG-OK
+               DISPLAY "Unable to open " WS-AUDIT-FILENAME
+                       " - status " WS-AUDIT-LOG-STATUS
+               STOP RUN
+           END-IF
+
+      *    Whether CUSTOUT.DAT already has committed customers on it
+      *    decides OUTPUT vs EXTEND -- probed directly the same way as
+      *    AUDIT-LOG above, rather than inferred from RESTART-FILE.
+      *    RESTART-FILE and CUSTOUT.DAT are separate control files; if
+      *    RESTART-FILE were ever lost or not carried over in a DR
+      *    restore while CUSTOUT.DAT survived, inferring "first ever
+      *    run" from RESTART-FILE alone would OPEN OUTPUT and silently
+      *    truncate the whole accumulated customer master.
+           OPEN INPUT CUSTOUT
+           IF WS-CUSTOUT-OK
+               CLOSE CUSTOUT
+               OPEN EXTEND CUSTOUT
+           ELSE
+               OPEN OUTPUT CUSTOUT
+           END-IF
+           IF NOT WS-CUSTOUT-OK
+               DISPLAY "Unable to open CUSTOUT.DAT - status "
+                       WS-CUSTOUT-STATUS
+               STOP RUN
+           END-IF
+
+           PERFORM UNTIL WS-END-OF-FILE
+               READ CUSTNAME-IN INTO WS-RAW-CUSTOMER-NAME
+                   AT END
+                       SET WS-END-OF-FILE TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-RECORDS-READ
+                       IF WS-RECORDS-READ > WS-SKIP-COUNT
+                           PERFORM 1000-PROCESS-NAME
+                           PERFORM 0400-WRITE-CHECKPOINT
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           PERFORM 0500-CLEAR-RESTART-CHECKPOINT
+           CLOSE CUSTNAME-IN
+           CLOSE AUDIT-LOG
+           CLOSE CUSTOUT
+           CLOSE RESTART-FILE
+
+           PERFORM 9000-WRITE-EXCEPTION-REPORT
+           STOP RUN.
+
+       0100-INITIALIZE.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+           STRING "AUDIT" WS-CDT-DATE ".LOG" DELIMITED BY SIZE
+               INTO WS-AUDIT-FILENAME.
+
+       0300-OPEN-RESTART-FILE.
+           MOVE "CUSTIN00" TO RST-JOB-NAME
+           MOVE 1 TO WS-RESTART-KEY
+           OPEN I-O RESTART-FILE
+           IF WS-RESTART-NOT-FOUND
+               OPEN OUTPUT RESTART-FILE
+               CLOSE RESTART-FILE
+               OPEN I-O RESTART-FILE
+           END-IF
+
+           READ RESTART-FILE
+           IF WS-RESTART-OK
+               MOVE RST-RECORD-COUNT TO WS-SKIP-COUNT
+               MOVE RST-LAST-CUST-ID TO WS-NEXT-CUST-ID
+               IF WS-SKIP-COUNT > 0
+                   DISPLAY "Resuming after checkpoint; skipping "
+                           WS-SKIP-COUNT " already-processed records."
+               END-IF
+           ELSE
+               MOVE 0 TO RST-RECORD-COUNT
+               MOVE 0 TO RST-LAST-CUST-ID
+               MOVE 0 TO RST-CHECKPOINT-TS
+               WRITE RESTART-RECORD
+           END-IF.
+
+       0400-WRITE-CHECKPOINT.
+           MOVE WS-RECORDS-READ TO RST-RECORD-COUNT
+           MOVE WS-NEXT-CUST-ID TO RST-LAST-CUST-ID
+           MOVE WS-CDT-DATE TO RST-CHECKPOINT-TS
+           REWRITE RESTART-RECORD.
+
+       0500-CLEAR-RESTART-CHECKPOINT.
+           MOVE 0 TO RST-RECORD-COUNT
+           MOVE WS-NEXT-CUST-ID TO RST-LAST-CUST-ID
+           MOVE WS-CDT-DATE TO RST-CHECKPOINT-TS
+           REWRITE RESTART-RECORD.
+
+       0200-LOAD-MASTER-TABLE.
+           OPEN INPUT CUSTMAST-IN
+           IF NOT WS-CUSTMAST-IN-OK
+               DISPLAY "Unable to open CUSTMAST.IN - status "
+                       WS-CUSTMAST-IN-STATUS
+               STOP RUN
+           END-IF
+           PERFORM UNTIL WS-CUSTMAST-IN-EOF
+               READ CUSTMAST-IN
+                   AT END
+                       SET WS-CUSTMAST-IN-EOF TO TRUE
+                   NOT AT END
+                       IF WS-MASTER-TABLE-COUNT < 5000
+                           ADD 1 TO WS-MASTER-TABLE-COUNT
+                           MOVE CUSTMAST-IN-REC
+                               TO WS-MASTER-NAME(WS-MASTER-TABLE-COUNT)
+                       ELSE
+                           DISPLAY "Customer master table full; "
+                                   "skipping remaining entries."
+                           SET WS-CUSTMAST-IN-EOF TO TRUE
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE CUSTMAST-IN.
+
+       1000-PROCESS-NAME.
+           MOVE SPACES TO CUSTOMER-RECORD
+           MOVE "N" TO CUST-NAME-TRUNCATED CUST-NAME-DUP-EXACT
+                        CUST-NAME-DUP-NEAR
+           ADD 1 TO WS-COUNT-TOTAL
+
+           CALL "NAMEVAL" USING WS-RAW-CUSTOMER-NAME
+               CUST-NAME-LINE1 CUST-NAME-LINE2 WS-RETURN-CODE
+           END-CALL
+
+           EVALUATE TRUE
+               WHEN WS-RC-REJECTED
+                   DISPLAY "Customer name is missing."
+                   PERFORM 8010-WRITE-AUDIT-BLNK
+               WHEN WS-RC-INVALID-CHAR
+                   DISPLAY "Customer name has a comma or quote; "
+                           "rejected to protect the CSV extract."
+                   PERFORM 8040-WRITE-AUDIT-CHAR
+               WHEN WS-RC-TRUNCATED
+                   PERFORM 3100-ASSIGN-CUST-ID
+                   DISPLAY "Customer name over 50 chars; overflow "
+                           "kept on line 2."
+                   PERFORM 8000-WRITE-AUDIT-TRNC
+                   SET CUST-NAME-WAS-TRUNCATED TO TRUE
+                   PERFORM 1100-ACCEPT-NAME
+               WHEN OTHER
+                   PERFORM 3100-ASSIGN-CUST-ID
+                   PERFORM 1100-ACCEPT-NAME
+           END-EVALUATE.
+
+       1100-ACCEPT-NAME.
+           DISPLAY "Customer name: " CUST-NAME-LINE1
+           IF CUST-NAME-LINE2 NOT = SPACES THEN
+               DISPLAY "               " CUST-NAME-LINE2
+           END-IF
+           PERFORM 2000-CHECK-DUPLICATE
+           PERFORM 3000-WRITE-CUSTOMER-RECORD
+           PERFORM 3200-ADD-TO-MASTER-TABLE.
+
+       2000-CHECK-DUPLICATE.
+           MOVE "N" TO WS-DUP-EXACT-FOUND
+           MOVE "N" TO WS-DUP-NEAR-FOUND
+           SET WS-MASTER-IDX TO 1
+           PERFORM VARYING WS-MASTER-IDX FROM 1 BY 1
+                   UNTIL WS-MASTER-IDX > WS-MASTER-TABLE-COUNT
+                      OR WS-DUP-EXACT
+               IF FUNCTION UPPER-CASE(CUST-NAME-LINE1) =
+                  FUNCTION UPPER-CASE(WS-MASTER-NAME(WS-MASTER-IDX))
+                   SET WS-DUP-EXACT TO TRUE
+               ELSE
+                   IF FUNCTION UPPER-CASE(CUST-NAME-LINE1(1:10))
+                      = FUNCTION UPPER-CASE
+                          (WS-MASTER-NAME(WS-MASTER-IDX)(1:10))
+                       SET WS-DUP-NEAR TO TRUE
+                   END-IF
+               END-IF
+           END-PERFORM
+
+           IF WS-DUP-EXACT
+               DISPLAY "Possible duplicate: matches existing "
+                       "customer master exactly - review."
+               SET CUST-NAME-IS-DUP-EXACT TO TRUE
+               PERFORM 8020-WRITE-AUDIT-DUPX
+           ELSE
+               IF WS-DUP-NEAR
+                   DISPLAY "Possible duplicate: close match to an "
+                           "existing customer - review."
+                   SET CUST-NAME-IS-DUP-NEAR TO TRUE
+                   PERFORM 8030-WRITE-AUDIT-DUPN
+               END-IF
+           END-IF.
+
+       3100-ASSIGN-CUST-ID.
+           ADD 1 TO WS-NEXT-CUST-ID
+           STRING "C" WS-NEXT-CUST-ID DELIMITED BY SIZE
+               INTO CUST-ID
+           MOVE WS-CDT-DATE TO CUST-DATE-OPENED.
+
+       3000-WRITE-CUSTOMER-RECORD.
+           WRITE CUSTOMER-RECORD
+           IF NOT WS-CUSTOUT-OK
+               DISPLAY "Unable to write CUSTOUT.DAT - status "
+                       WS-CUSTOUT-STATUS
+               STOP RUN
+           END-IF.
+
+      *    Fold the just-accepted name back into the in-memory master
+      *    table so later records in this same batch run are checked
+      *    against it too -- otherwise two near-identical names in the
+      *    same conversion file (the same customer keyed in twice)
+      *    only ever get compared to CUSTMAST-IN, never to each other.
+       3200-ADD-TO-MASTER-TABLE.
+           IF WS-MASTER-TABLE-COUNT < 5000
+               ADD 1 TO WS-MASTER-TABLE-COUNT
+               MOVE CUST-NAME-LINE1
+                   TO WS-MASTER-NAME(WS-MASTER-TABLE-COUNT)
+           END-IF.
+
+       8000-WRITE-AUDIT-TRNC.
+           MOVE SPACES TO AUDIT-RECORD
+           MOVE CUST-ID TO AUD-CUSTOMER-ID
+           MOVE WS-RAW-CUSTOMER-NAME TO AUD-ORIGINAL-VALUE
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+           MOVE WS-CDT-DATE TO AUD-DATE
+           MOVE WS-CDT-TIME TO AUD-TIME
+           SET AUD-RULE-TRUNCATED TO TRUE
+           MOVE "Name over 50 chars, overflow moved to line 2"
+               TO AUD-RULE-DESC
+           WRITE AUDIT-LOG-REC FROM AUDIT-RECORD
+           PERFORM 8050-CHECK-AUDIT-WRITE-STATUS
+           PERFORM 8060-RECORD-RUN-AUDIT-ENTRY
+           ADD 1 TO WS-COUNT-TRNC.
+
+       8010-WRITE-AUDIT-BLNK.
+           MOVE SPACES TO AUDIT-RECORD
+           MOVE SPACES TO AUD-CUSTOMER-ID
+           MOVE WS-RAW-CUSTOMER-NAME TO AUD-ORIGINAL-VALUE
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+           MOVE WS-CDT-DATE TO AUD-DATE
+           MOVE WS-CDT-TIME TO AUD-TIME
+           SET AUD-RULE-BLANK TO TRUE
+           MOVE "Name missing/blank, record rejected" TO AUD-RULE-DESC
+           WRITE AUDIT-LOG-REC FROM AUDIT-RECORD
+           PERFORM 8050-CHECK-AUDIT-WRITE-STATUS
+           PERFORM 8060-RECORD-RUN-AUDIT-ENTRY
+           ADD 1 TO WS-COUNT-BLNK.
+
+       8040-WRITE-AUDIT-CHAR.
+           MOVE SPACES TO AUDIT-RECORD
+           MOVE SPACES TO AUD-CUSTOMER-ID
+           MOVE WS-RAW-CUSTOMER-NAME TO AUD-ORIGINAL-VALUE
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+           MOVE WS-CDT-DATE TO AUD-DATE
+           MOVE WS-CDT-TIME TO AUD-TIME
+           SET AUD-RULE-INVALID-CHAR TO TRUE
+           MOVE "Name contains comma/quote, record rejected"
+               TO AUD-RULE-DESC
+           WRITE AUDIT-LOG-REC FROM AUDIT-RECORD
+           PERFORM 8050-CHECK-AUDIT-WRITE-STATUS
+           PERFORM 8060-RECORD-RUN-AUDIT-ENTRY
+           ADD 1 TO WS-COUNT-CHAR.
+
+       8020-WRITE-AUDIT-DUPX.
+           MOVE SPACES TO AUDIT-RECORD
+           MOVE CUST-ID TO AUD-CUSTOMER-ID
+           MOVE WS-RAW-CUSTOMER-NAME TO AUD-ORIGINAL-VALUE
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+           MOVE WS-CDT-DATE TO AUD-DATE
+           MOVE WS-CDT-TIME TO AUD-TIME
+           SET AUD-RULE-DUP-EXACT TO TRUE
+           MOVE "Exact match to existing customer master name"
+               TO AUD-RULE-DESC
+           WRITE AUDIT-LOG-REC FROM AUDIT-RECORD
+           PERFORM 8050-CHECK-AUDIT-WRITE-STATUS
+           PERFORM 8060-RECORD-RUN-AUDIT-ENTRY
+           ADD 1 TO WS-COUNT-DUPX.
+
+       8030-WRITE-AUDIT-DUPN.
+           MOVE SPACES TO AUDIT-RECORD
+           MOVE CUST-ID TO AUD-CUSTOMER-ID
+           MOVE WS-RAW-CUSTOMER-NAME TO AUD-ORIGINAL-VALUE
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+           MOVE WS-CDT-DATE TO AUD-DATE
+           MOVE WS-CDT-TIME TO AUD-TIME
+           SET AUD-RULE-DUP-NEAR TO TRUE
+           MOVE "Close match to an existing customer master name"
+               TO AUD-RULE-DESC
+           WRITE AUDIT-LOG-REC FROM AUDIT-RECORD
+           PERFORM 8050-CHECK-AUDIT-WRITE-STATUS
+           PERFORM 8060-RECORD-RUN-AUDIT-ENTRY
+           ADD 1 TO WS-COUNT-DUPN.
+
+       8050-CHECK-AUDIT-WRITE-STATUS.
+           IF NOT WS-AUDIT-LOG-OK
+               DISPLAY "Unable to write " WS-AUDIT-FILENAME
+                       " - status " WS-AUDIT-LOG-STATUS
+               STOP RUN
+           END-IF.
+
+       8060-RECORD-RUN-AUDIT-ENTRY.
+           IF WS-RUN-AUDIT-COUNT < 5000
+               ADD 1 TO WS-RUN-AUDIT-COUNT
+               MOVE AUD-CUSTOMER-ID
+                   TO WS-RUN-AUDIT-CUST-ID(WS-RUN-AUDIT-COUNT)
+               MOVE AUD-RULE-CODE
+                   TO WS-RUN-AUDIT-RULE-CODE(WS-RUN-AUDIT-COUNT)
+               MOVE AUD-RULE-DESC
+                   TO WS-RUN-AUDIT-DESC(WS-RUN-AUDIT-COUNT)
+           ELSE
+               DISPLAY "Exception detail table full; report will "
+                       "undercount detail lines for this run."
+           END-IF.
+
+       9000-WRITE-EXCEPTION-REPORT.
+           PERFORM 9005-BUILD-REPORT-FILENAME
+           OPEN OUTPUT EXCEPT-RPT
+           IF NOT WS-EXCEPT-RPT-OK
+               DISPLAY "Unable to open " WS-REPORT-FILENAME
+                       " - status " WS-EXCEPT-RPT-STATUS
+               STOP RUN
+           END-IF
+
+           MOVE SPACES TO WS-RPT-LINE
+           STRING "Daily Name Exceptions Report - " WS-CDT-DATE
+               DELIMITED BY SIZE INTO WS-RPT-LINE
+           WRITE EXCEPT-RPT-REC FROM WS-RPT-LINE
+
+           MOVE ALL "-" TO WS-RPT-LINE
+           WRITE EXCEPT-RPT-REC FROM WS-RPT-LINE
+
+           MOVE SPACES TO WS-RPT-LINE
+           MOVE WS-COUNT-TOTAL TO WS-RPT-COUNT-DISPLAY
+           STRING "Names processed:        " WS-RPT-COUNT-DISPLAY
+               DELIMITED BY SIZE INTO WS-RPT-LINE
+           WRITE EXCEPT-RPT-REC FROM WS-RPT-LINE
+
+           MOVE SPACES TO WS-RPT-LINE
+           MOVE WS-COUNT-TRNC TO WS-RPT-COUNT-DISPLAY
+           STRING "TRNC  over-length names: " WS-RPT-COUNT-DISPLAY
+               DELIMITED BY SIZE INTO WS-RPT-LINE
+           WRITE EXCEPT-RPT-REC FROM WS-RPT-LINE
+
+           MOVE SPACES TO WS-RPT-LINE
+           MOVE WS-COUNT-BLNK TO WS-RPT-COUNT-DISPLAY
+           STRING "BLNK  blank/missing:     " WS-RPT-COUNT-DISPLAY
+               DELIMITED BY SIZE INTO WS-RPT-LINE
+           WRITE EXCEPT-RPT-REC FROM WS-RPT-LINE
+
+           MOVE SPACES TO WS-RPT-LINE
+           MOVE WS-COUNT-CHAR TO WS-RPT-COUNT-DISPLAY
+           STRING "CHAR  invalid characters:" WS-RPT-COUNT-DISPLAY
+               DELIMITED BY SIZE INTO WS-RPT-LINE
+           WRITE EXCEPT-RPT-REC FROM WS-RPT-LINE
+
+           MOVE SPACES TO WS-RPT-LINE
+           MOVE WS-COUNT-DUPX TO WS-RPT-COUNT-DISPLAY
+           STRING "DUPX  exact duplicates:  " WS-RPT-COUNT-DISPLAY
+               DELIMITED BY SIZE INTO WS-RPT-LINE
+           WRITE EXCEPT-RPT-REC FROM WS-RPT-LINE
+
+           MOVE SPACES TO WS-RPT-LINE
+           MOVE WS-COUNT-DUPN TO WS-RPT-COUNT-DISPLAY
+           STRING "DUPN  near duplicates:   " WS-RPT-COUNT-DISPLAY
+               DELIMITED BY SIZE INTO WS-RPT-LINE
+           WRITE EXCEPT-RPT-REC FROM WS-RPT-LINE
+
+           MOVE SPACES TO WS-RPT-LINE
+           WRITE EXCEPT-RPT-REC FROM WS-RPT-LINE
+
+           MOVE SPACES TO WS-RPT-LINE
+           MOVE "Cust ID    Reason  Description" TO WS-RPT-LINE
+           WRITE EXCEPT-RPT-REC FROM WS-RPT-LINE
+
+           MOVE ALL "-" TO WS-RPT-LINE
+           WRITE EXCEPT-RPT-REC FROM WS-RPT-LINE
+
+           PERFORM VARYING WS-RUN-AUDIT-IDX FROM 1 BY 1
+                   UNTIL WS-RUN-AUDIT-IDX > WS-RUN-AUDIT-COUNT
+               MOVE SPACES TO WS-RPT-LINE
+               STRING WS-RUN-AUDIT-CUST-ID(WS-RUN-AUDIT-IDX) "   "
+                   WS-RUN-AUDIT-RULE-CODE(WS-RUN-AUDIT-IDX) "    "
+                   WS-RUN-AUDIT-DESC(WS-RUN-AUDIT-IDX)
+                   DELIMITED BY SIZE INTO WS-RPT-LINE
+               WRITE EXCEPT-RPT-REC FROM WS-RPT-LINE
+           END-PERFORM
+
+           CLOSE EXCEPT-RPT.
+
+      *    Pick a report filename that will not clobber an earlier
+      *    run's Name Exceptions Report the same day.  AUDIT-LOG and
+      *    CUSTOUT.DAT survive a second same-day run by extending the
+      *    existing file, but the report's header/detail are scoped
+      *    to just this run (see WS-RUN-AUDIT-TABLE above), so
+      *    extending the report file would mix runs back together --
+      *    instead each run gets its own dated, sequence-suffixed
+      *    file, and a plain EXCEPT<date>.RPT is reserved for the
+      *    day's first run so the common one-run-a-day case is
+      *    unaffected.
+       9005-BUILD-REPORT-FILENAME.
+           MOVE 0 TO WS-REPORT-SEQ
+           PERFORM 9006-TRY-REPORT-FILENAME
+           PERFORM UNTIL NOT WS-EXCEPT-RPT-OK OR WS-REPORT-SEQ > 98
+               CLOSE EXCEPT-RPT
+               ADD 1 TO WS-REPORT-SEQ
+               PERFORM 9006-TRY-REPORT-FILENAME
+           END-PERFORM
+           IF WS-EXCEPT-RPT-OK
+               CLOSE EXCEPT-RPT
+           END-IF.
+
+       9006-TRY-REPORT-FILENAME.
+           IF WS-REPORT-SEQ = 0
+               STRING "EXCEPT" WS-CDT-DATE ".RPT" DELIMITED BY SIZE
+                   INTO WS-REPORT-FILENAME
+           ELSE
+               STRING "EXCEPT" WS-CDT-DATE "_" WS-REPORT-SEQ ".RPT"
+                   DELIMITED BY SIZE INTO WS-REPORT-FILENAME
+           END-IF
+           OPEN INPUT EXCEPT-RPT.
