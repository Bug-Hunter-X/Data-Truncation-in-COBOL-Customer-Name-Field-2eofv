@@ -0,0 +1,61 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NAMEVAL.
+      *
+      *    Customer name validation, factored out of CUSTIN00 so it
+      *    can be CALLed per-record from any batch step in the suite
+      *    instead of living only inside one program.  Sets
+      *    LK-RETURN-CODE and returns to the caller with GOBACK --
+      *    it never stops the run, so one bad record never takes the
+      *    rest of the job down with it.
+      *
+      *    LK-RETURN-CODE values:
+      *        00  name accepted as-is
+      *        04  name over 50 chars; overflow returned on line 2
+      *        08  name blank/missing; rejected
+      *        12  name contains a comma or quote; rejected (these
+      *            break column alignment in the CSV mailing-house
+      *            extract downstream)
+      *
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-BAD-CHAR-COUNT           PIC 9(3).
+
+       LINKAGE SECTION.
+       01  LK-RAW-NAME                 PIC X(100).
+       01  LK-NAME-LINE1               PIC X(50).
+       01  LK-NAME-LINE2               PIC X(50).
+       01  LK-RETURN-CODE              PIC 9(2).
+           88  LK-RC-OK                    VALUE 0.
+           88  LK-RC-TRUNCATED             VALUE 4.
+           88  LK-RC-REJECTED              VALUE 8.
+           88  LK-RC-INVALID-CHAR          VALUE 12.
+
+       PROCEDURE DIVISION USING LK-RAW-NAME LK-NAME-LINE1
+               LK-NAME-LINE2 LK-RETURN-CODE.
+       0000-VALIDATE-NAME.
+           SET LK-RC-OK TO TRUE
+           MOVE SPACES TO LK-NAME-LINE1
+           MOVE SPACES TO LK-NAME-LINE2
+           IF LK-RAW-NAME(51:50) NOT = SPACES THEN
+               MOVE LK-RAW-NAME(1:50) TO LK-NAME-LINE1
+               MOVE LK-RAW-NAME(51:50) TO LK-NAME-LINE2
+               SET LK-RC-TRUNCATED TO TRUE
+           ELSE
+               MOVE LK-RAW-NAME(1:50) TO LK-NAME-LINE1
+           END-IF
+
+           IF LK-NAME-LINE1 = SPACES THEN
+               SET LK-RC-REJECTED TO TRUE
+           ELSE
+               MOVE 0 TO WS-BAD-CHAR-COUNT
+               INSPECT LK-NAME-LINE1
+                   TALLYING WS-BAD-CHAR-COUNT FOR ALL ","  ALL '"'
+               INSPECT LK-NAME-LINE2
+                   TALLYING WS-BAD-CHAR-COUNT FOR ALL ","  ALL '"'
+               IF WS-BAD-CHAR-COUNT > 0
+                   SET LK-RC-INVALID-CHAR TO TRUE
+               END-IF
+           END-IF
+
+           GOBACK.
