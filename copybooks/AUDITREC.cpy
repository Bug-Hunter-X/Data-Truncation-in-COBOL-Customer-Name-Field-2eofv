@@ -0,0 +1,21 @@
+      *****************************************************************
+      *    AUDITREC.cpy
+      *    Audit log record for customer-name intake exceptions.
+      *    One record is written for every truncation or rejection
+      *    raised while a name is being taken on, so a bad name on a
+      *    statement can be traced back to who/when/why.
+      *****************************************************************
+       01  AUDIT-RECORD.
+           05  AUD-CUSTOMER-ID         PIC X(10).
+           05  AUD-ORIGINAL-VALUE      PIC X(100).
+           05  AUD-TIMESTAMP.
+               10  AUD-DATE            PIC 9(8).
+               10  AUD-TIME            PIC 9(8).
+           05  AUD-RULE-CODE           PIC X(4).
+               88  AUD-RULE-TRUNCATED      VALUE "TRNC".
+               88  AUD-RULE-BLANK          VALUE "BLNK".
+               88  AUD-RULE-INVALID-CHAR   VALUE "CHAR".
+               88  AUD-RULE-DUP-EXACT      VALUE "DUPX".
+               88  AUD-RULE-DUP-NEAR       VALUE "DUPN".
+               88  AUD-RULE-CORRECTED      VALUE "CORR".
+           05  AUD-RULE-DESC           PIC X(50).
