@@ -0,0 +1,26 @@
+      *****************************************************************
+      *    CUSTREC.cpy
+      *    Shared customer master record.  Name intake only populates
+      *    the identification/name portion; address, phone and the
+      *    rest are filled in by later steps in the onboarding job
+      *    stream (or corrected online -- see the CUSTFIX0 maintenance
+      *    transaction).
+      *****************************************************************
+       01  CUSTOMER-RECORD.
+           05  CUST-ID                     PIC X(10).
+           05  CUST-NAME-LINE1             PIC X(50).
+           05  CUST-NAME-LINE2             PIC X(50).
+           05  CUST-ADDRESS-LINE1          PIC X(30).
+           05  CUST-ADDRESS-LINE2          PIC X(30).
+           05  CUST-CITY                   PIC X(20).
+           05  CUST-STATE                  PIC X(2).
+           05  CUST-ZIP                    PIC X(10).
+           05  CUST-PHONE                  PIC X(15).
+           05  CUST-DATE-OPENED            PIC 9(8).
+           05  CUST-NAME-FLAGS.
+               10  CUST-NAME-TRUNCATED     PIC X VALUE "N".
+                   88  CUST-NAME-WAS-TRUNCATED     VALUE "Y".
+               10  CUST-NAME-DUP-EXACT     PIC X VALUE "N".
+                   88  CUST-NAME-IS-DUP-EXACT      VALUE "Y".
+               10  CUST-NAME-DUP-NEAR      PIC X VALUE "N".
+                   88  CUST-NAME-IS-DUP-NEAR       VALUE "Y".
