@@ -0,0 +1,374 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTFIX0.
+      *
+      *    Online maintenance transaction for customer names that
+      *    were auto-truncated at intake.  Lists the truncation
+      *    events logged by CUSTIN00 for the day, lets the operator
+      *    pick one and key in the corrected full name, re-validates
+      *    it through NAMEVAL, and produces a corrected copy of the
+      *    customer master (CUSTOUT.NEW) plus a CORR audit entry for
+      *    every fix made.  The operator promotes CUSTOUT.NEW to
+      *    CUSTOUT.DAT once the corrections have been reviewed.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-LOG ASSIGN TO DYNAMIC WS-AUDIT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-LOG-STATUS.
+
+           SELECT CUSTOUT-IN ASSIGN TO "CUSTOUT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CUSTOUT-IN-STATUS.
+
+           SELECT CUSTOUT-NEW ASSIGN TO "CUSTOUT.NEW"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CUSTOUT-NEW-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-LOG
+           RECORDING MODE IS F.
+       01  AUDIT-LOG-REC               PIC X(180).
+
+       FD  CUSTOUT-IN
+           RECORDING MODE IS F.
+       01  CUSTOUT-IN-REC              PIC X(228).
+
+       FD  CUSTOUT-NEW
+           RECORDING MODE IS F.
+       01  CUSTOUT-NEW-REC             PIC X(228).
+
+       WORKING-STORAGE SECTION.
+       COPY AUDITREC.
+       COPY CUSTREC.
+
+       01  WS-AUDIT-LOG-STATUS         PIC XX.
+           88  WS-AUDIT-LOG-OK             VALUE "00".
+           88  WS-AUDIT-LOG-EOF            VALUE "10".
+
+       01  WS-CUSTOUT-IN-STATUS        PIC XX.
+           88  WS-CUSTOUT-IN-OK            VALUE "00".
+           88  WS-CUSTOUT-IN-EOF           VALUE "10".
+
+       01  WS-CUSTOUT-NEW-STATUS       PIC XX.
+           88  WS-CUSTOUT-NEW-OK           VALUE "00".
+
+       01  WS-AUDIT-FILENAME           PIC X(20).
+       01  WS-TARGET-DATE               PIC X(8).
+
+       01  WS-CURRENT-DATE-TIME.
+           05  WS-CDT-DATE             PIC 9(8).
+           05  WS-CDT-TIME             PIC 9(8).
+           05  FILLER                  PIC X(5).
+
+      *    In-memory list of today's truncation events available for
+      *    correction.  Corrections are staged here as the operator
+      *    keys them in and only applied to CUSTOUT.NEW in a single
+      *    rewrite pass at end of session (see 4000-REWRITE-CUSTOMER-
+      *    MASTER) so that correcting more than one customer in a run
+      *    does not clobber earlier corrections with a fresh copy of
+      *    the original CUSTOUT.DAT.
+       01  WS-TRNC-COUNT               PIC 9(3) VALUE 0.
+       01  WS-TRNC-TABLE.
+           05  WS-TRNC-ENTRY OCCURS 500 TIMES INDEXED BY WS-TRNC-IDX.
+               10  WS-TRNC-CUST-ID     PIC X(10).
+               10  WS-TRNC-ORIG-VALUE  PIC X(100).
+               10  WS-TRNC-CORRECTED   PIC X VALUE "N".
+                   88  WS-TRNC-IS-CORRECTED    VALUE "Y".
+               10  WS-TRNC-MATCHED     PIC X VALUE "N".
+                   88  WS-TRNC-WAS-MATCHED     VALUE "Y".
+               10  WS-TRNC-NEW-LINE1   PIC X(50).
+               10  WS-TRNC-NEW-LINE2   PIC X(50).
+               10  WS-TRNC-NEW-RC      PIC 9(2).
+                   88  WS-TRNC-NEW-WAS-TRUNCATED    VALUE 4.
+
+      *    Customer IDs already corrected in a prior session for this
+      *    date, loaded from CORR audit entries so a name fixed
+      *    earlier does not reappear on the worklist for a re-fix.
+       01  WS-CORRECTED-COUNT          PIC 9(3) VALUE 0.
+       01  WS-CORRECTED-ID-TABLE.
+           05  WS-CORRECTED-ID OCCURS 500 TIMES
+                   INDEXED BY WS-CORR-IDX
+                   PIC X(10).
+
+       01  WS-ID-FOUND-SWITCH          PIC X VALUE "N".
+           88  WS-ID-ALREADY-CORRECTED     VALUE "Y".
+
+       01  WS-DONE-SWITCH              PIC X VALUE "N".
+           88  WS-OPERATOR-DONE            VALUE "Y".
+
+       01  WS-HAVE-CORRECTIONS-SWITCH  PIC X VALUE "N".
+           88  WS-HAVE-CORRECTIONS         VALUE "Y".
+
+       01  WS-SELECTION                PIC 9(3).
+       01  WS-SELECTED-CUST-ID         PIC X(10).
+       01  WS-CORRECTED-RAW-NAME       PIC X(100).
+       01  WS-CORRECTED-LINE1          PIC X(50).
+       01  WS-CORRECTED-LINE2          PIC X(50).
+       01  WS-VALIDATE-RC              PIC 9(2).
+           88  WS-VALIDATE-TRUNCATED       VALUE 4.
+           88  WS-VALIDATE-REJECTED        VALUE 8.
+           88  WS-VALIDATE-INVALID-CHAR    VALUE 12.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 0100-BUILD-AUDIT-FILENAME
+           PERFORM 0200-LOAD-TRNC-LIST
+
+           IF WS-TRNC-COUNT = 0
+               DISPLAY "No truncated names outstanding for "
+                       WS-AUDIT-FILENAME "."
+           ELSE
+               PERFORM UNTIL WS-OPERATOR-DONE
+                   PERFORM 1000-DISPLAY-MENU
+                   PERFORM 2000-GET-SELECTION
+                   IF NOT WS-OPERATOR-DONE
+                       PERFORM 3000-CORRECT-SELECTED-NAME
+                   END-IF
+               END-PERFORM
+               IF WS-HAVE-CORRECTIONS
+                   PERFORM 4000-REWRITE-CUSTOMER-MASTER
+               END-IF
+           END-IF
+
+           STOP RUN.
+
+       0100-BUILD-AUDIT-FILENAME.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+           DISPLAY "Enter date of run to review (YYYYMMDD, blank "
+                   "for today): "
+           MOVE SPACES TO WS-TARGET-DATE
+           ACCEPT WS-TARGET-DATE
+           IF WS-TARGET-DATE = SPACES
+               STRING "AUDIT" WS-CDT-DATE ".LOG" DELIMITED BY SIZE
+                   INTO WS-AUDIT-FILENAME
+           ELSE
+               STRING "AUDIT" WS-TARGET-DATE ".LOG" DELIMITED BY SIZE
+                   INTO WS-AUDIT-FILENAME
+           END-IF.
+
+       0200-LOAD-TRNC-LIST.
+           PERFORM 0210-LOAD-CORRECTED-IDS
+
+           OPEN INPUT AUDIT-LOG
+           IF NOT WS-AUDIT-LOG-OK
+               DISPLAY "Unable to open " WS-AUDIT-FILENAME
+                       " - status " WS-AUDIT-LOG-STATUS
+               STOP RUN
+           END-IF
+           PERFORM UNTIL WS-AUDIT-LOG-EOF
+               READ AUDIT-LOG INTO AUDIT-RECORD
+                   AT END
+                       SET WS-AUDIT-LOG-EOF TO TRUE
+                   NOT AT END
+                       IF AUD-RULE-TRUNCATED
+                          AND WS-TRNC-COUNT < 500
+                           PERFORM 0220-CHECK-ALREADY-CORRECTED
+                           IF NOT WS-ID-ALREADY-CORRECTED
+                               ADD 1 TO WS-TRNC-COUNT
+                               MOVE AUD-CUSTOMER-ID
+                                   TO WS-TRNC-CUST-ID(WS-TRNC-COUNT)
+                               MOVE AUD-ORIGINAL-VALUE
+                                   TO WS-TRNC-ORIG-VALUE(WS-TRNC-COUNT)
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE AUDIT-LOG.
+
+      *    A truncation already fixed in an earlier session (even
+      *    earlier the same day) has a CORR audit entry for the same
+      *    customer ID -- load those IDs first so 0200 can leave them
+      *    off the worklist instead of inviting a re-fix of a name
+      *    that is no longer actually truncated on CUSTOUT.DAT.
+       0210-LOAD-CORRECTED-IDS.
+           OPEN INPUT AUDIT-LOG
+           IF NOT WS-AUDIT-LOG-OK
+               DISPLAY "Unable to open " WS-AUDIT-FILENAME
+                       " - status " WS-AUDIT-LOG-STATUS
+               STOP RUN
+           END-IF
+           PERFORM UNTIL WS-AUDIT-LOG-EOF
+               READ AUDIT-LOG INTO AUDIT-RECORD
+                   AT END
+                       SET WS-AUDIT-LOG-EOF TO TRUE
+                   NOT AT END
+                       IF AUD-RULE-CORRECTED
+                          AND WS-CORRECTED-COUNT < 500
+                           ADD 1 TO WS-CORRECTED-COUNT
+                           MOVE AUD-CUSTOMER-ID
+                               TO WS-CORRECTED-ID(WS-CORRECTED-COUNT)
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE AUDIT-LOG.
+
+       0220-CHECK-ALREADY-CORRECTED.
+           MOVE "N" TO WS-ID-FOUND-SWITCH
+           PERFORM VARYING WS-CORR-IDX FROM 1 BY 1
+                   UNTIL WS-CORR-IDX > WS-CORRECTED-COUNT
+                      OR WS-ID-ALREADY-CORRECTED
+               IF AUD-CUSTOMER-ID = WS-CORRECTED-ID(WS-CORR-IDX)
+                   SET WS-ID-ALREADY-CORRECTED TO TRUE
+               END-IF
+           END-PERFORM.
+
+       1000-DISPLAY-MENU.
+           DISPLAY " "
+           DISPLAY "Truncated names available for correction:"
+           PERFORM VARYING WS-TRNC-IDX FROM 1 BY 1
+                   UNTIL WS-TRNC-IDX > WS-TRNC-COUNT
+               IF NOT WS-TRNC-IS-CORRECTED(WS-TRNC-IDX)
+                   DISPLAY WS-TRNC-IDX " - "
+                       WS-TRNC-CUST-ID(WS-TRNC-IDX) " - "
+                       WS-TRNC-ORIG-VALUE(WS-TRNC-IDX)
+               END-IF
+           END-PERFORM
+           DISPLAY "  0 - Exit".
+
+       2000-GET-SELECTION.
+           DISPLAY "Enter number to correct (0 to exit): "
+           ACCEPT WS-SELECTION
+           IF WS-SELECTION = 0
+               SET WS-OPERATOR-DONE TO TRUE
+           ELSE
+               IF WS-SELECTION > WS-TRNC-COUNT
+                   DISPLAY "Invalid selection."
+               ELSE
+                   IF WS-TRNC-IS-CORRECTED(WS-SELECTION)
+                       DISPLAY "That entry was already corrected."
+                   ELSE
+                       SET WS-TRNC-IDX TO WS-SELECTION
+                       MOVE WS-TRNC-CUST-ID(WS-TRNC-IDX)
+                           TO WS-SELECTED-CUST-ID
+                       PERFORM 2100-PROMPT-FOR-CORRECTION
+                   END-IF
+               END-IF
+           END-IF.
+
+       2100-PROMPT-FOR-CORRECTION.
+           MOVE 0 TO WS-VALIDATE-RC
+           PERFORM WITH TEST AFTER
+                   UNTIL NOT WS-VALIDATE-INVALID-CHAR
+                     AND NOT WS-VALIDATE-REJECTED
+               DISPLAY "Customer " WS-SELECTED-CUST-ID
+                   " current value: " WS-TRNC-ORIG-VALUE(WS-TRNC-IDX)
+               DISPLAY "Enter corrected full name: "
+               MOVE SPACES TO WS-CORRECTED-RAW-NAME
+               ACCEPT WS-CORRECTED-RAW-NAME
+               CALL "NAMEVAL" USING WS-CORRECTED-RAW-NAME
+                   WS-CORRECTED-LINE1 WS-CORRECTED-LINE2
+                   WS-VALIDATE-RC
+               END-CALL
+               IF WS-VALIDATE-INVALID-CHAR
+                   DISPLAY "That name has a comma or quote in it; "
+                           "please re-enter without them."
+               END-IF
+               IF WS-VALIDATE-REJECTED
+                   DISPLAY "Corrected name cannot be blank; "
+                           "please re-enter."
+               END-IF
+           END-PERFORM.
+
+       3000-CORRECT-SELECTED-NAME.
+      *    Stage the correction in the worklist entry only -- the
+      *    actual CUSTOUT.NEW rewrite happens once, for every staged
+      *    correction together, after the operator is done with the
+      *    whole session (see 0000-MAIN).  Rewriting from CUSTOUT.DAT
+      *    once per correction would truncate CUSTOUT.NEW back down
+      *    to just the latest fix and silently lose every earlier one
+      *    made in the same run.
+           MOVE WS-CORRECTED-LINE1 TO WS-TRNC-NEW-LINE1(WS-TRNC-IDX)
+           MOVE WS-CORRECTED-LINE2 TO WS-TRNC-NEW-LINE2(WS-TRNC-IDX)
+           MOVE WS-VALIDATE-RC TO WS-TRNC-NEW-RC(WS-TRNC-IDX)
+
+           PERFORM 8040-WRITE-AUDIT-CORR
+
+           SET WS-TRNC-IS-CORRECTED(WS-TRNC-IDX) TO TRUE
+           SET WS-HAVE-CORRECTIONS TO TRUE
+           DISPLAY "Customer " WS-SELECTED-CUST-ID " corrected.".
+
+       4000-REWRITE-CUSTOMER-MASTER.
+           OPEN INPUT CUSTOUT-IN
+           IF NOT WS-CUSTOUT-IN-OK
+               DISPLAY "Unable to open CUSTOUT.DAT - status "
+                       WS-CUSTOUT-IN-STATUS
+               STOP RUN
+           END-IF
+           OPEN OUTPUT CUSTOUT-NEW
+           IF NOT WS-CUSTOUT-NEW-OK
+               DISPLAY "Unable to open CUSTOUT.NEW - status "
+                       WS-CUSTOUT-NEW-STATUS
+               STOP RUN
+           END-IF
+           PERFORM UNTIL WS-CUSTOUT-IN-EOF
+               READ CUSTOUT-IN INTO CUSTOMER-RECORD
+                   AT END
+                       SET WS-CUSTOUT-IN-EOF TO TRUE
+                   NOT AT END
+                       PERFORM 4100-APPLY-CORRECTION-IF-ANY
+                       WRITE CUSTOUT-NEW-REC FROM CUSTOMER-RECORD
+                       IF NOT WS-CUSTOUT-NEW-OK
+                           DISPLAY "Unable to write CUSTOUT.NEW - "
+                                   "status " WS-CUSTOUT-NEW-STATUS
+                           STOP RUN
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE CUSTOUT-IN
+           CLOSE CUSTOUT-NEW
+           PERFORM 4200-WARN-UNMATCHED-CORRECTIONS.
+
+       4100-APPLY-CORRECTION-IF-ANY.
+           PERFORM VARYING WS-TRNC-IDX FROM 1 BY 1
+                   UNTIL WS-TRNC-IDX > WS-TRNC-COUNT
+               IF WS-TRNC-IS-CORRECTED(WS-TRNC-IDX)
+                  AND CUST-ID = WS-TRNC-CUST-ID(WS-TRNC-IDX)
+                   MOVE WS-TRNC-NEW-LINE1(WS-TRNC-IDX)
+                       TO CUST-NAME-LINE1
+                   MOVE WS-TRNC-NEW-LINE2(WS-TRNC-IDX)
+                       TO CUST-NAME-LINE2
+                   IF WS-TRNC-NEW-WAS-TRUNCATED(WS-TRNC-IDX)
+                       SET CUST-NAME-WAS-TRUNCATED TO TRUE
+                   ELSE
+                       MOVE "N" TO CUST-NAME-TRUNCATED
+                   END-IF
+                   SET WS-TRNC-WAS-MATCHED(WS-TRNC-IDX) TO TRUE
+               END-IF
+           END-PERFORM.
+
+       4200-WARN-UNMATCHED-CORRECTIONS.
+           PERFORM VARYING WS-TRNC-IDX FROM 1 BY 1
+                   UNTIL WS-TRNC-IDX > WS-TRNC-COUNT
+               IF WS-TRNC-IS-CORRECTED(WS-TRNC-IDX)
+                  AND NOT WS-TRNC-WAS-MATCHED(WS-TRNC-IDX)
+                   DISPLAY "Warning: customer "
+                       WS-TRNC-CUST-ID(WS-TRNC-IDX)
+                       " not found on CUSTOUT.DAT."
+               END-IF
+           END-PERFORM.
+
+       8040-WRITE-AUDIT-CORR.
+           OPEN EXTEND AUDIT-LOG
+           IF NOT WS-AUDIT-LOG-OK
+               DISPLAY "Unable to open " WS-AUDIT-FILENAME
+                       " - status " WS-AUDIT-LOG-STATUS
+               STOP RUN
+           END-IF
+           MOVE SPACES TO AUDIT-RECORD
+           MOVE WS-SELECTED-CUST-ID TO AUD-CUSTOMER-ID
+           MOVE WS-CORRECTED-RAW-NAME TO AUD-ORIGINAL-VALUE
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+           MOVE WS-CDT-DATE TO AUD-DATE
+           MOVE WS-CDT-TIME TO AUD-TIME
+           SET AUD-RULE-CORRECTED TO TRUE
+           MOVE "Truncated name corrected online by operator"
+               TO AUD-RULE-DESC
+           WRITE AUDIT-LOG-REC FROM AUDIT-RECORD
+           IF NOT WS-AUDIT-LOG-OK
+               DISPLAY "Unable to write " WS-AUDIT-FILENAME
+                       " - status " WS-AUDIT-LOG-STATUS
+               STOP RUN
+           END-IF
+           CLOSE AUDIT-LOG.
